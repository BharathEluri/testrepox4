@@ -0,0 +1,101 @@
+//HELLO6   JOB  (ACCTG),'DAILY EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  DRIVES THE DAILY EXTRACT STEP (PROGRAM HELLO6).               *
+//*                                                                *
+//*  TRANOUT AND CHKPTOUT ARE GENERATION DATA GROUPS SO EVERY RUN  *
+//*  GETS ITS OWN DATED GENERATION INSTEAD OF OVERWRITING THE      *
+//*  PRIOR DAY'S OUTPUT - (+1) CREATES TODAY'S GENERATION, (0) IS  *
+//*  TODAY'S ONCE CREATED, (-1) IS YESTERDAY'S FOR COMPARISON.     *
+//*  THE GDG BASE IS DEFINED WITH LIMIT(14) TO KEEP A ROLLING TWO  *
+//*  WEEKS OF OUTPUT ON HAND.                                      *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       BY    DESCRIPTION                                 *
+//*  ---------- ----- -------------------------------------       *
+//*  2026-08-09 DLM   ORIGINAL.                                   *
+//*  2026-08-09 DLM   ADDED WHSEXT, THE COMMA-DELIMITED COPY OF    *
+//*                   EVERY PROCESSED TRANSACTION PICKED UP BY     *
+//*                   THE NIGHTLY WAREHOUSE LOAD.                  *
+//*  2026-08-09 DLM   TRANOUT/CHKPTOUT NOW CATLG (NOT DELETE) ON    *
+//*                   ABNORMAL TERMINATION SO A RUN THAT ABENDS     *
+//*                   PARTWAY THROUGH KEEPS THE GENERATION IT WAS   *
+//*                   WRITING INSTEAD OF LOSING IT - THE RESTART    *
+//*                   FORM OF THE STEP BELOW REOPENS THAT SAME      *
+//*                   GENERATION WITH DISP=MOD.                     *
+//*  2026-08-09 DLM   PARM LITERALS NOW PAD THE OPERATOR ID TO ITS  *
+//*                   FULL 8 BYTES BEFORE THE RUN-MODE KEYWORD -    *
+//*                   HELLO6'S PARM LAYOUT IS OPERATOR ID (8) THEN  *
+//*                   RUN MODE (6), SO AN UNPADDED 'SCHEDBRESTRT'   *
+//*                   PUT 'STRT' WHERE THE PROGRAM EXPECTED TO SEE  *
+//*                   'RESTRT' AND RESTART MODE NEVER TRIGGERED.    *
+//*  2026-08-09 DLM   DROPPED CHKPTIN FROM THE LIVE (NON-RESTART)    *
+//*                   STEP - THE PROGRAM ONLY OPENS CHKPTIN WHEN     *
+//*                   PARM CARRIES RESTRT, SO THE LIVE STEP NEVER    *
+//*                   READ IT, AND LEAVING THE DD IN PLACE MEANT A   *
+//*                   NORMAL DAILY RUN WOULD FLUSH AT ALLOCATION ON  *
+//*                   THE VERY FIRST RUN (BEFORE GENERATION (0)      *
+//*                   EXISTS) OR AFTER THE GDG'S WINDOW AGES IT OUT  *
+//*                   - SELECT OPTIONAL ONLY COVERS A MISSING DD,    *
+//*                   NOT A DD THAT FAILS ALLOCATION.  THE RESTART   *
+//*                   FORM OF THE STEP STILL CARRIES ITS OWN         *
+//*                   CHKPTIN DD, SINCE THAT STEP DOES OPEN IT.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO6,PARM='SCHEDB  '
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TRANIN   DD   DISP=SHR,DSN=PROD.DAILY.TRANIN
+//TRANOUT  DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.DAILY.TRANOUT(+1),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AMTIN    DD   DISP=SHR,DSN=PROD.DAILY.AMTIN
+//AMTRPT   DD   SYSOUT=*
+//AUDTRL   DD   DISP=SHR,DSN=PROD.DAILY.AUDTRL
+//CHKPTOUT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.DAILY.CHKPT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLIN    DD   DISP=SHR,DSN=PROD.DAILY.CTLIN
+//WHSEXT   DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.DAILY.WHSEXT,
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
+//*--------------------------------------------------------------*
+//*  RESTART FORM OF THE SAME STEP.  SUBMIT THIS IN PLACE OF THE   *
+//*  STEP ABOVE WHEN HELLO6 ABENDED PARTWAY THROUGH TRANIN - THE   *
+//*  RUN-MODE KEYWORD IN PARM TELLS HELLO6 TO READ CHKPTIN AND     *
+//*  SKIP AHEAD TO THE LAST CHECKPOINTED KEY BEFORE IT RESUMES     *
+//*  WRITING TRANOUT AND CHKPTOUT.  THIS STEP HAS ITS OWN DD       *
+//*  STATEMENTS - IT DOES NOT REUSE THE ONES ABOVE - BECAUSE IT    *
+//*  MUST REOPEN THE SAME GENERATION THE ABENDED RUN WAS WRITING   *
+//*  (NOW (0), SINCE THE ABEND CATALOGUED IT) WITH DISP=MOD, NOT   *
+//*  ALLOCATE A FRESH (+1) GENERATION.  THE PROGRAM ITSELF OPENS   *
+//*  TRANOUT/CHKPTOUT EXTEND RATHER THAN OUTPUT WHENEVER PARM      *
+//*  CARRIES RESTRT, SO THE PRE-ABEND RECORDS ARE KEPT.            *
+//*--------------------------------------------------------------*
+//*STEP010  EXEC PGM=HELLO6,PARM='SCHEDB  RESTRT'
+//*STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//*TRANIN   DD   DISP=SHR,DSN=PROD.DAILY.TRANIN
+//*TRANOUT  DD   DISP=MOD,DSN=PROD.DAILY.TRANOUT(0)
+//*AMTIN    DD   DISP=SHR,DSN=PROD.DAILY.AMTIN
+//*AMTRPT   DD   SYSOUT=*
+//*AUDTRL   DD   DISP=SHR,DSN=PROD.DAILY.AUDTRL
+//*CHKPTIN  DD   DISP=SHR,DSN=PROD.DAILY.CHKPT(0)
+//*CHKPTOUT DD   DISP=MOD,DSN=PROD.DAILY.CHKPT(0)
+//*CTLIN    DD   DISP=SHR,DSN=PROD.DAILY.CTLIN
+//*WHSEXT   DD   DISP=MOD,DSN=PROD.DAILY.WHSEXT
+//*SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  MULTI-SOURCE FORM OF THE SAME STEP.  ADD AN EXTLIST DD WHEN   *
+//*  MORE THAN ONE UPSTREAM EXTRACT IS TO BE MERGED INTO TODAY'S   *
+//*  TRANOUT.  EACH EXTLIST RECORD NAMES A SOURCE CODE AND THE     *
+//*  DDNAME HELLO6 SHOULD DYNAMICALLY ASSIGN TRANIN TO FOR THAT    *
+//*  FEED; CTLIN THEN CARRIES ONE CONTROL RECORD PER SOURCE CODE   *
+//*  SO EACH FEED IS RECONCILED AGAINST ITS OWN TOTALS.            *
+//*--------------------------------------------------------------*
+//*EXTLIST  DD   DISP=SHR,DSN=PROD.DAILY.EXTLIST
+//*TRANA    DD   DISP=SHR,DSN=PROD.DAILY.TRANIN.SOURCEA
+//*TRANB    DD   DISP=SHR,DSN=PROD.DAILY.TRANIN.SOURCEB
