@@ -1,23 +1,1028 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    HELLO6.
-       ENVIRONMENT    DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-         COPY COPY1.
-      *
-         01 F240 PIC X VALUE '0'.
-         01 F241 PIC X VALUE '1'.
-         01 F242 PIC X VALUE '2'.
-         01 F243 PIC X VALUE '3'.
-         01 F244 PIC X VALUE '4'.
-         01 F245 PIC X VALUE '5'.
-         01 F246 PIC X VALUE '6'.
-         01 F247 PIC X VALUE '7'.
-         01 F248 PIC X VALUE '8'.
-         01 F249 PIC X VALUE '9'.
-         01 F239 PIC X VALUE X'4B'.
-
-       PROCEDURE      DIVISION.
-           DISPLAY 'Sample'.
-           GOBACK.
\ No newline at end of file
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM-ID.  HELLO6                                        *
+000400*                                                                *
+000500*    FIRST STEP OF THE DAILY BATCH RUN.  READS THE DAILY         *
+000600*    TRANSACTION EXTRACT AND WRITES THE PROCESSED OUTPUT FILE    *
+000700*    CONSUMED BY THE REST OF THE NIGHTLY JOB STREAM.             *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       BY    DESCRIPTION                                *
+001100*    ---------- ----- -------------------------------------      *
+001200*    2026-08-09 DLM   ORIGINAL - REPLACED SAMPLE STUB WITH       *
+001300*                     REAL EXTRACT READ/WRITE PROCESSING.        *
+001400*                                                                *
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID.    HELLO6.
+001800 AUTHOR.        D L MERCER.
+001900 INSTALLATION.  DAILY BATCH SUITE.
+002000 DATE-WRITTEN.  2026-08-09.
+002100 DATE-COMPILED.
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002495*    TRANIN IS ASSIGNED DYNAMICALLY SO A MULTI-SOURCE RUN CAN
+002496*    OPEN EACH UPSTREAM EXTRACT'S DDNAME IN TURN (SEE EXTLIST
+002497*    AND 2030-OPEN-AND-RUN-SOURCE).  WS-TRANIN-DDNAME DEFAULTS
+002498*    TO 'TRANIN' SO A RUN WITH NO EXTLIST BEHAVES AS BEFORE.
+002500     SELECT TRANIN  ASSIGN TO DYNAMIC WS-TRANIN-DDNAME
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-TRANIN-STATUS.
+002750*    TRANOUT IS CATALOGUED BY THE JCL AS A GENERATION DATA
+002760*    GROUP (+1) SO EACH RUN ADDS A NEW DATED GENERATION
+002770*    RATHER THAN OVERWRITING THE PRIOR RUN'S OUTPUT.
+002800     SELECT TRANOUT ASSIGN TO TRANOUT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-TRANOUT-STATUS.
+003010     SELECT AMTIN   ASSIGN TO AMTIN
+003020         ORGANIZATION IS LINE SEQUENTIAL
+003030         FILE STATUS IS WS-AMTIN-STATUS.
+003040     SELECT AMTRPT  ASSIGN TO AMTRPT
+003050         ORGANIZATION IS LINE SEQUENTIAL
+003060         FILE STATUS IS WS-AMTRPT-STATUS.
+003070     SELECT AUDTRL  ASSIGN TO AUDTRL
+003080         ORGANIZATION IS LINE SEQUENTIAL
+003090         FILE STATUS IS WS-AUDTRL-STATUS.
+003091     SELECT OPTIONAL CHKPTIN  ASSIGN TO CHKPTIN
+003092         ORGANIZATION IS LINE SEQUENTIAL
+003093         FILE STATUS IS WS-CHKPTIN-STATUS.
+003093*    CHKPTOUT IS ALSO A GENERATION DATA GROUP - THIS RUN'S
+003093*    (+1) BECOMES NEXT RUN'S CHKPTIN (0) IF A RESTART IS NEEDED.
+003094     SELECT CHKPTOUT ASSIGN TO CHKPTOUT
+003095         ORGANIZATION IS LINE SEQUENTIAL
+003096         FILE STATUS IS WS-CHKPTOUT-STATUS.
+003097     SELECT OPTIONAL CTLIN  ASSIGN TO CTLIN
+003098         ORGANIZATION IS LINE SEQUENTIAL
+003099         FILE STATUS IS WS-CTLIN-STATUS.
+003101     SELECT OPTIONAL SIGNTAB ASSIGN TO SIGNTAB
+003102         ORGANIZATION IS LINE SEQUENTIAL
+003103         FILE STATUS IS WS-SIGNTAB-STATUS.
+003104*    EXTLIST, WHEN SUPPLIED, NAMES THE DAY'S UPSTREAM EXTRACTS
+003105*    TO BE MERGED INTO ONE TRANOUT - SEE 2000-PROCESS-EXTRACT.
+003106     SELECT OPTIONAL EXTLIST ASSIGN TO EXTLIST
+003107         ORGANIZATION IS LINE SEQUENTIAL
+003108         FILE STATUS IS WS-EXTLIST-STATUS.
+003109*    WHSEXT IS THE FLAT, COMMA-DELIMITED COPY OF EVERY PROCESSED
+003110*    TRANSACTION - INCLUDING ITS DECODED SIGNED AMOUNT - PICKED
+003111*    UP BY THE NIGHTLY WAREHOUSE LOAD.
+003112     SELECT WHSEXT  ASSIGN TO WHSEXT
+003113         ORGANIZATION IS LINE SEQUENTIAL
+003114         FILE STATUS IS WS-WHSEXT-STATUS.
+003100 DATA           DIVISION.
+003200 FILE           SECTION.
+003300 FD  TRANIN
+003400     RECORDING MODE IS F.
+003500 01  TRANIN-REC                     PIC X(80).
+003600 FD  TRANOUT
+003700     RECORDING MODE IS F.
+003800 01  TRANOUT-REC                    PIC X(80).
+003810 FD  AMTIN
+003820     RECORDING MODE IS F.
+003830 01  AMTIN-REC                      PIC X(80).
+003840 FD  AMTRPT
+003850     RECORDING MODE IS F.
+003860 01  AMTRPT-REC                     PIC X(80).
+003870 FD  AUDTRL
+003880     RECORDING MODE IS F.
+003890 01  AUDTRL-REC                     PIC X(80).
+003891 FD  CHKPTIN
+003892     RECORDING MODE IS F.
+003893 01  CHKPTIN-REC                    PIC X(80).
+003894 FD  CHKPTOUT
+003895     RECORDING MODE IS F.
+003896 01  CHKPTOUT-REC                   PIC X(80).
+003897 FD  CTLIN
+003898     RECORDING MODE IS F.
+003899 01  CTLIN-REC                      PIC X(80).
+003901 FD  SIGNTAB
+003902     RECORDING MODE IS F.
+003903 01  SIGNTAB-REC                    PIC X(80).
+003904 FD  EXTLIST
+003905     RECORDING MODE IS F.
+003906 01  EXTLIST-REC                    PIC X(80).
+003907 FD  WHSEXT
+003908     RECORDING MODE IS F.
+003909 01  WHSEXT-REC                     PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000*
+004100     COPY COPY1.
+004200*
+004150 01  WS-DATE-TIME.
+004160     05  WS-CURRENT-DATE            PIC 9(8).
+004170     05  WS-CURRENT-TIME            PIC 9(8).
+004300 01  WS-FILE-STATUSES.
+004400     05  WS-TRANIN-STATUS           PIC XX       VALUE '00'.
+004500         88  TRANIN-OK                           VALUE '00'.
+004600         88  TRANIN-EOF                          VALUE '10'.
+004700     05  WS-TRANOUT-STATUS          PIC XX       VALUE '00'.
+004800         88  TRANOUT-OK                          VALUE '00'.
+004810     05  WS-AMTIN-STATUS            PIC XX       VALUE '00'.
+004820         88  AMTIN-OK                             VALUE '00'.
+004830     05  WS-AMTRPT-STATUS           PIC XX       VALUE '00'.
+004840         88  AMTRPT-OK                            VALUE '00'.
+004850     05  WS-AUDTRL-STATUS           PIC XX       VALUE '00'.
+004860         88  AUDTRL-OK                            VALUE '00'.
+004870     05  WS-CHKPTIN-STATUS          PIC XX       VALUE '00'.
+004880         88  CHKPTIN-OK                           VALUE '00'.
+004890         88  CHKPTIN-EOF                          VALUE '10'.
+004892     05  WS-CHKPTOUT-STATUS         PIC XX       VALUE '00'.
+004894         88  CHKPTOUT-OK                          VALUE '00'.
+004896     05  WS-CTLIN-STATUS            PIC XX       VALUE '00'.
+004898         88  CTLIN-OK                             VALUE '00'.
+004897         88  CTLIN-EOF                            VALUE '10'.
+004899     05  WS-SIGNTAB-STATUS          PIC XX       VALUE '00'.
+004902         88  SIGNTAB-OK                           VALUE '00'.
+004903         88  SIGNTAB-EOF                          VALUE '10'.
+004904     05  WS-EXTLIST-STATUS          PIC XX       VALUE '00'.
+004905         88  EXTLIST-OK                           VALUE '00'.
+004906         88  EXTLIST-EOF                          VALUE '10'.
+004907     05  WS-WHSEXT-STATUS           PIC XX       VALUE '00'.
+004908         88  WHSEXT-OK                            VALUE '00'.
+004900*
+005000 01  WS-SWITCHES.
+005100     05  WS-TRANIN-EOF-SW           PIC X        VALUE 'N'.
+005200         88  TRANIN-AT-EOF                       VALUE 'Y'.
+005210     05  WS-AMTIN-EOF-SW            PIC X        VALUE 'N'.
+005220         88  AMTIN-AT-EOF                        VALUE 'Y'.
+005230     05  WS-AMT-SIGN-SW             PIC X        VALUE 'P'.
+005240         88  AMOUNT-IS-POSITIVE                  VALUE 'P'.
+005250         88  AMOUNT-IS-NEGATIVE                  VALUE 'N'.
+005260     05  WS-RESTART-MODE-SW         PIC X        VALUE 'N'.
+005270         88  RESTART-MODE                        VALUE 'Y'.
+005280     05  WS-SKIP-SW                 PIC X        VALUE 'N'.
+005290         88  SKIPPING-TO-CHECKPOINT               VALUE 'Y'.
+005295     05  WS-CTL-FOUND-SW            PIC X        VALUE 'N'.
+005296         88  CONTROL-TOTALS-FOUND                 VALUE 'Y'.
+005297     05  WS-MULTI-SOURCE-SW         PIC X        VALUE 'N'.
+005298         88  MULTI-SOURCE-RUN                      VALUE 'Y'.
+005299     05  WS-ABORT-SW                PIC X        VALUE 'N'.
+005299         88  ABORT-RUN                             VALUE 'Y'.
+005299     05  WS-SIGNTAB-MATCHED-SW      PIC X        VALUE 'N'.
+005299         88  SIGNTAB-MATCHED                       VALUE 'Y'.
+005299     05  WS-FILES-OPEN-SW           PIC X        VALUE 'N'.
+005299         88  OUTPUT-FILES-OPEN                     VALUE 'Y'.
+005300*
+005400 01  WS-COUNTERS                    COMP.
+005500     05  WS-RECORDS-READ            PIC 9(9)     VALUE 0.
+005600     05  WS-RECORDS-WRITTEN         PIC 9(9)     VALUE 0.
+005610     05  WS-AMOUNTS-READ            PIC 9(9)     VALUE 0.
+005620     05  WS-CKPT-EVERY              PIC 9(9)     VALUE 1000.
+005630     05  WS-CKPT-COUNTER            PIC 9(9)     VALUE 0.
+005631     05  WS-SOURCE-RECORDS-READ     PIC 9(9)     VALUE 0.
+005632     05  WS-SOURCE-RECORDS-WRITTEN  PIC 9(9)     VALUE 0.
+005700*
+005701 01  WS-TRANIN-DDNAME               PIC X(08)    VALUE 'TRANIN'.
+005702 01  WS-CURRENT-SOURCE-CODE         PIC X(04)    VALUE SPACES.
+005703*
+005710 01  WS-RESTART-KEY.
+005720     05  WS-RESTART-SOURCE-CODE     PIC X(04)    VALUE SPACES.
+005730     05  WS-RESTART-SEQUENCE-NO     PIC 9(08)    VALUE 0.
+005734*
+005731*    THE LAST CHECKPOINT'S OWN CUMULATIVE COUNTERS, SO A RESTART
+005732*    CAN SEED WS-RECORDS-WRITTEN/WS-ACTUAL-AMOUNT-TOTAL INSTEAD
+005733*    OF RECONCILING THIS INVOCATION'S POST-CHECKPOINT DELTA
+005734*    AGAINST THE WHOLE FILE'S CONTROL TOTALS.  KEPT OUT OF
+005734*    WS-RESTART-KEY ITSELF SO THE GROUP COMPARE AT 2200-WRITE-
+005734*    TRANOUT AGAINST THE 12-BYTE DL100-TR-KEY IS NOT PADDED
+005734*    AGAINST THESE TRAILING DIGIT BYTES.
+005735 01  WS-RESTART-CHECKPOINT-TOTALS.
+005735     05  WS-RESTART-RECORDS-WRITTEN PIC 9(09)       VALUE 0.
+005736     05  WS-RESTART-AMOUNT-TOTAL    PIC S9(11)V99   VALUE 0.
+005740*
+005750 01  WS-CONTROL-TOTALS.
+005760     05  WS-CTL-CONTROL-COUNT       PIC 9(09)      VALUE 0.
+005770     05  WS-CTL-CONTROL-AMOUNT      PIC S9(11)V99  VALUE 0.
+005780     05  WS-ACTUAL-AMOUNT-TOTAL     PIC S9(11)V99  VALUE 0.
+005781     05  WS-SOURCE-AMOUNT-TOTAL     PIC S9(11)V99  VALUE 0.
+005790*
+005791 01  WS-SIGNTAB-WORK                COMP.
+005792     05  WS-SIGNTAB-SUB             PIC 9(02)      VALUE 0.
+005793 01  WS-LAST-LOADED-FEED            PIC X(04)      VALUE SPACES.
+005794 01  WS-SD-FOUND-SW                 PIC X          VALUE 'N'.
+005795     88  SD-FOUND                                  VALUE 'Y'.
+005800     COPY TRANREC.
+005810*
+005820     COPY AMTREC.
+005821*
+005822     COPY EXTLIST.
+005830*
+005840 01  WS-AMOUNT-WORK.
+005850     05  WS-AMT-ABS-DIGIT           PIC 9(01)    VALUE 0.
+005860     05  WS-AMT-LAST-CHAR           PIC X(01)    VALUE SPACE.
+005870     05  WS-AMT-CR-DB               PIC X(02)    VALUE SPACES.
+005880     05  WS-AMT-EDITED              PIC X(12)    VALUE SPACES.
+005885*
+005885 01  WS-WH-AMOUNT-WORK.
+005885     05  WS-WH-ABS-AMOUNT           PIC 9(09)V99 VALUE 0.
+005885     05  WS-WH-ABS-AMOUNT-R REDEFINES WS-WH-ABS-AMOUNT.
+005885         10  WS-WH-DOLLARS          PIC 9(09).
+005885         10  WS-WH-CENTS            PIC 9(02).
+005885     05  WS-WH-CR-DB                PIC X(02)    VALUE SPACES.
+005885     05  WS-WH-AMOUNT-EDITED        PIC X(12)    VALUE SPACES.
+005885 01  WS-WH-RECORD-WORK              PIC X(80)    VALUE SPACES.
+005885*
+005886     COPY AUDTREC.
+005887*
+005888     COPY CHKPTREC.
+005889*
+005891      COPY CTLREC.
+005892*
+005893      COPY SIGNTAB.
+005894*
+005890 01  WS-AUDIT-TIMESTAMPS.
+005891     05  WS-RUN-START-DATE          PIC 9(08)    VALUE 0.
+005892     05  WS-RUN-START-TIME          PIC 9(08)    VALUE 0.
+005900*
+006000         01 F240 PIC X VALUE '0'.
+006100         01 F241 PIC X VALUE '1'.
+006200         01 F242 PIC X VALUE '2'.
+006300         01 F243 PIC X VALUE '3'.
+006400         01 F244 PIC X VALUE '4'.
+006500         01 F245 PIC X VALUE '5'.
+006600         01 F246 PIC X VALUE '6'.
+006700         01 F247 PIC X VALUE '7'.
+006800         01 F248 PIC X VALUE '8'.
+006900         01 F249 PIC X VALUE '9'.
+007000         01 F239 PIC X VALUE X'4B'.
+007010*    THE HARD-CODED DIGITS/DECIMAL POINT ABOVE, KEPT UNDER THEIR
+007020*    OWN NAMES SO 7250-RESTORE-DEFAULT-TABLE CAN PUT F240-F249/
+007030*    F239 BACK THE WAY THEY WERE WHENEVER A FEED-SOURCE CHANGE
+007040*    LEAVES SIGNTAB WITH NO MATCHING ROW - OTHERWISE F240-F249/
+007045*    F239 WOULD KEEP WHATEVER A DIFFERENT, EARLIER FEED'S
+007046*    SIGNTAB ROW LAST WROTE INTO THEM.
+007047 01  WS-DEFAULT-SIGN-TABLE.
+007048     05  WS-DEFAULT-F240            PIC X VALUE '0'.
+007049     05  WS-DEFAULT-F241            PIC X VALUE '1'.
+007050     05  WS-DEFAULT-F242            PIC X VALUE '2'.
+007051     05  WS-DEFAULT-F243            PIC X VALUE '3'.
+007052     05  WS-DEFAULT-F244            PIC X VALUE '4'.
+007053     05  WS-DEFAULT-F245            PIC X VALUE '5'.
+007054     05  WS-DEFAULT-F246            PIC X VALUE '6'.
+007055     05  WS-DEFAULT-F247            PIC X VALUE '7'.
+007056     05  WS-DEFAULT-F248            PIC X VALUE '8'.
+007057     05  WS-DEFAULT-F249            PIC X VALUE '9'.
+007058     05  WS-DEFAULT-F239            PIC X VALUE X'4B'.
+007100*
+007150 LINKAGE        SECTION.
+007160*
+007170 01  LS-PARM-AREA.
+007180     05  LS-PARM-LEN                PIC S9(4) COMP.
+007190     05  LS-PARM-DATA.
+007195         10  LS-PARM-OPERATOR-ID    PIC X(08).
+007196         10  LS-PARM-RUN-MODE       PIC X(06).
+007200 PROCEDURE      DIVISION USING LS-PARM-AREA.
+007300*
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+007550     PERFORM 1500-CHECK-RESTART    THRU 1500-EXIT.
+007555     PERFORM 1550-CHECK-MULTI-SRC  THRU 1550-EXIT.
+007556     PERFORM 1560-CHECK-CONFLICTS  THRU 1560-EXIT.
+007557     PERFORM 1570-OPEN-OUTPUT-FILES THRU 1570-EXIT.
+007558     IF NOT ABORT-RUN
+007559         PERFORM 1600-LOAD-CONTROLS    THRU 1600-EXIT
+007600         PERFORM 2000-PROCESS-EXTRACT  THRU 2000-EXIT
+007650         PERFORM 6000-AMOUNT-REPORT    THRU 6000-EXIT
+007670         PERFORM 8000-RECONCILE        THRU 8000-EXIT
+007671     END-IF.
+007660     PERFORM 8500-WRITE-AUDIT      THRU 8500-EXIT.
+007700     PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+007800     GOBACK.
+007900*
+008000******************************************************************
+008100* 1000-INITIALIZE  -  BUILD AND DISPLAY THE START-OF-JOB BANNER.   *
+008150*                     TRANOUT/CHKPTOUT/WHSEXT ARE NOT OPENED HERE -*
+008160*                     SEE 1570-OPEN-OUTPUT-FILES, WHICH RUNS ONLY  *
+008170*                     ONCE RESTART MODE IS KNOWN (1500-CHECK-      *
+008180*                     RESTART), SINCE A RESTART RUN MUST OPEN      *
+008190*                     TRANOUT/CHKPTOUT EXTEND RATHER THAN OUTPUT.  *
+008200******************************************************************
+008300 1000-INITIALIZE.
+008310     PERFORM 1100-BUILD-JOB-HEADER THRU 1100-EXIT.
+008320     DISPLAY DL100-JOB-HEADER.
+009700 1000-EXIT.
+009800     EXIT.
+009900*
+009910******************************************************************
+009920* 1100-BUILD-JOB-HEADER  -  POPULATE THE COPY1 START-OF-JOB       *
+009930*                           BANNER FROM THE RUN-TIME PARM         *
+009940******************************************************************
+009950 1100-BUILD-JOB-HEADER.
+009960     MOVE 'HELLO6'          TO DL100-JOB-NAME.
+009970     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009980     ACCEPT WS-CURRENT-TIME FROM TIME.
+009990     MOVE WS-CURRENT-DATE   TO DL100-RUN-DATE.
+010000     MOVE WS-CURRENT-TIME   TO DL100-RUN-TIME.
+010005     MOVE WS-CURRENT-DATE   TO WS-RUN-START-DATE.
+010006     MOVE WS-CURRENT-TIME   TO WS-RUN-START-TIME.
+010010     MOVE SPACES            TO DL100-OPERATOR-ID.
+010020     IF LS-PARM-LEN >= 8
+010030         MOVE LS-PARM-OPERATOR-ID TO DL100-OPERATOR-ID
+010040     END-IF.
+010050     MOVE 0                 TO DL100-RETURN-CODE.
+010060 1100-EXIT.
+010070     EXIT.
+010080*
+010081******************************************************************
+010082* 1500-CHECK-RESTART  -  WHEN THE RUN-MODE PARM SAYS RESTRT,      *
+010083*                        FIND THE LAST CHECKPOINT KEY SO          *
+010083*                       PROCESSING CAN SKIP AHEAD TO IT, AND     *
+010083*                       SEED WS-RECORDS-WRITTEN/WS-ACTUAL-       *
+010083*                       AMOUNT-TOTAL FROM THE CHECKPOINT'S OWN   *
+010083*                       CUMULATIVE COUNTERS - BOTH ONLY          *
+010083*                       ACCUMULATE POST-CHECKPOINT ON A RESTART  *
+010083*                       RUN, SO WITHOUT THIS THEY WOULD SHOW     *
+010083*                       ONLY THIS INVOCATION'S DELTA AT 8000-    *
+010083*                       RECONCILE.  WS-RECORDS-READ NEEDS NO     *
+010083*                       SEEDING - A RESTART RE-READS TRANIN      *
+010083*                       FROM THE TOP, SO IT REACHES THE FULL-    *
+010083*                       FILE COUNT ON ITS OWN BY EOF.            *
+010085******************************************************************
+010086 1500-CHECK-RESTART.
+010087     IF LS-PARM-LEN >= 14 AND LS-PARM-RUN-MODE = 'RESTRT'
+010088         SET RESTART-MODE            TO TRUE
+010089         SET SKIPPING-TO-CHECKPOINT  TO TRUE
+010090         OPEN INPUT CHKPTIN
+010091         IF CHKPTIN-OK
+010092             PERFORM 1510-READ-CHKPTIN    THRU 1510-EXIT
+010093             IF CHKPTIN-EOF
+010094                 CLOSE CHKPTIN
+010095                 DISPLAY 'HELLO6 - CHECKPOINT FILE IS EMPTY, '
+010096                     'RESTART WILL PROCESS FROM THE TOP'
+010097                 MOVE 'N' TO WS-SKIP-SW
+010098             ELSE
+010099                 PERFORM 1520-SAVE-RESTART-KEY THRU 1520-EXIT
+010100                     UNTIL CHKPTIN-EOF
+010101                 CLOSE CHKPTIN
+010101                 MOVE WS-RESTART-RECORDS-WRITTEN
+010101                    TO WS-RECORDS-WRITTEN
+010101                 MOVE WS-RESTART-AMOUNT-TOTAL
+010101                    TO WS-ACTUAL-AMOUNT-TOTAL
+010102                 DISPLAY 'HELLO6 - RESTARTING AFTER KEY '
+010103                     WS-RESTART-SOURCE-CODE WS-RESTART-SEQUENCE-NO
+010104             END-IF
+010105         ELSE
+010106             DISPLAY 'HELLO6 - NO PRIOR CHECKPOINT FOUND, '
+010107                 'RESTART WILL PROCESS FROM THE TOP'
+010108             MOVE 'N' TO WS-SKIP-SW
+010109         END-IF
+010110     END-IF.
+010111 1500-EXIT.
+010112     EXIT.
+010106*
+010107 1510-READ-CHKPTIN.
+010108     READ CHKPTIN
+010109         AT END
+010110             GO TO 1510-EXIT
+010111     END-READ.
+010112     MOVE CHKPTIN-REC TO DL100-CHECKPOINT-RECORD.
+010113 1510-EXIT.
+010114     EXIT.
+010115*
+010116 1520-SAVE-RESTART-KEY.
+010117     MOVE DL100-CP-SOURCE-CODE      TO WS-RESTART-SOURCE-CODE.
+010118     MOVE DL100-CP-SEQUENCE-NO      TO WS-RESTART-SEQUENCE-NO.
+010118     MOVE DL100-CP-RECORDS-WRITTEN  TO WS-RESTART-RECORDS-WRITTEN.
+010118     MOVE DL100-CP-AMOUNT-TOTAL     TO WS-RESTART-AMOUNT-TOTAL.
+010119     PERFORM 1510-READ-CHKPTIN THRU 1510-EXIT.
+010120 1520-EXIT.
+010121     EXIT.
+010122*
+010122******************************************************************
+010122* 1550-CHECK-MULTI-SRC  -  WHEN AN EXTLIST IS SUPPLIED, THIS RUN   *
+010122*                          IS MERGING MORE THAN ONE SOURCE EXTRACT *
+010122*                          AND WILL RECONCILE EACH ONE AGAINST     *
+010122*                          ITS OWN CTLIN RECORD (2060-RECONCILE-   *
+010122*                          SOURCE) INSTEAD OF THE SINGLE GLOBAL    *
+010122*                          CONTROL TOTAL USED BY A ONE-SOURCE RUN. *
+010122******************************************************************
+010122 1550-CHECK-MULTI-SRC.
+010122     OPEN INPUT EXTLIST.
+010122     IF EXTLIST-OK
+010122         SET MULTI-SOURCE-RUN TO TRUE
+010122         CLOSE EXTLIST
+010122     END-IF.
+010122 1550-EXIT.
+010122     EXIT.
+010122*
+010122******************************************************************
+010122* 1560-CHECK-CONFLICTS  -  RESTART MODE HAS NO PER-SOURCE KEY, SO   *
+010122*                          RESUMING A MULTI-SOURCE (EXTLIST) RUN    *
+010122*                          AGAINST A SINGLE GLOBAL CHECKPOINT WOULD *
+010122*                          SKIP OR DUPLICATE WHOLE FEEDS.  REJECT   *
+010122*                          THE COMBINATION UP FRONT RATHER THAN     *
+010122*                          RISK SILENT DATA LOSS.                   *
+010122******************************************************************
+010122 1560-CHECK-CONFLICTS.
+010122     IF RESTART-MODE AND MULTI-SOURCE-RUN
+010122         DISPLAY 'HELLO6 - RESTART MODE IS NOT SUPPORTED FOR A '
+010122             'MULTI-SOURCE (EXTLIST) RUN'
+010122         DISPLAY 'HELLO6 - RESUBMIT THE FULL MULTI-SOURCE RUN '
+010122             'FROM THE TOP INSTEAD OF RESTARTING IT'
+010122         MOVE 0020 TO DL100-RETURN-CODE
+010122         SET ABORT-RUN TO TRUE
+010122     END-IF.
+010122 1560-EXIT.
+010122     EXIT.
+010122*
+010122******************************************************************
+010122* 1570-OPEN-OUTPUT-FILES  -  OPEN TRANOUT, CHKPTOUT AND WHSEXT.    *
+010122*                            A RESTART RUN OPENS EXTEND SO THE      *
+010122*                            PORTION WRITTEN BEFORE THE ABEND (THE  *
+010122*                            SAME GENERATION, REOPENED BY THE       *
+010122*                            RESTART JCL WITH DISP=MOD) IS KEPT     *
+010122*                            RATHER THAN WIPED OUT BY OPEN OUTPUT.  *
+010122******************************************************************
+010122 1570-OPEN-OUTPUT-FILES.
+010122     IF ABORT-RUN
+010122         GO TO 1570-EXIT
+010122     END-IF.
+010122     IF RESTART-MODE
+010122         OPEN EXTEND TRANOUT
+010122     ELSE
+010122         OPEN OUTPUT TRANOUT
+010122     END-IF.
+010122     IF NOT TRANOUT-OK
+010122         DISPLAY 'HELLO6 - UNABLE TO OPEN TRANOUT, STATUS = '
+010122             WS-TRANOUT-STATUS
+010122         SET ABORT-RUN TO TRUE
+010122         GO TO 1570-EXIT
+010122     END-IF.
+010122     IF RESTART-MODE
+010122         OPEN EXTEND CHKPTOUT
+010122     ELSE
+010122         OPEN OUTPUT CHKPTOUT
+010122     END-IF.
+010122     IF NOT CHKPTOUT-OK
+010122         DISPLAY 'HELLO6 - UNABLE TO OPEN CHKPTOUT, STATUS = '
+010122             WS-CHKPTOUT-STATUS
+010122         SET ABORT-RUN TO TRUE
+010122         GO TO 1570-EXIT
+010122     END-IF.
+010122     IF RESTART-MODE
+010122         OPEN EXTEND WHSEXT
+010122     ELSE
+010122         OPEN OUTPUT WHSEXT
+010122     END-IF.
+010122     IF NOT WHSEXT-OK
+010122         DISPLAY 'HELLO6 - UNABLE TO OPEN WHSEXT, STATUS = '
+010122             WS-WHSEXT-STATUS
+010122         SET ABORT-RUN TO TRUE
+010122         GO TO 1570-EXIT
+010122     END-IF.
+010122     SET OUTPUT-FILES-OPEN TO TRUE.
+010122 1570-EXIT.
+010122     EXIT.
+010122*
+010123******************************************************************
+010124* 1600-LOAD-CONTROLS  -  READ THE EXTERNALLY SUPPLIED CONTROL     *
+010125*                        COUNT AND AMOUNT THIS RUN MUST TIE TO.   *
+010125*                        SKIPPED FOR A MULTI-SOURCE RUN - SEE     *
+010125*                        1550-CHECK-MULTI-SRC ABOVE.              *
+010126******************************************************************
+010127 1600-LOAD-CONTROLS.
+010127     IF MULTI-SOURCE-RUN
+010127         GO TO 1600-EXIT
+010127     END-IF.
+010128     OPEN INPUT CTLIN.
+010129     IF NOT CTLIN-OK
+010130         DISPLAY 'HELLO6 - NO CONTROL FILE SUPPLIED, '
+010131             'RECONCILIATION WILL BE SKIPPED'
+010132         GO TO 1600-EXIT
+010133     END-IF.
+010134     READ CTLIN
+010135         AT END
+010136             CLOSE CTLIN
+010137             GO TO 1600-EXIT
+010138     END-READ.
+010139     MOVE CTLIN-REC TO DL100-CONTROL-RECORD.
+010140     MOVE DL100-CT-CONTROL-COUNT  TO WS-CTL-CONTROL-COUNT.
+010141     MOVE DL100-CT-CONTROL-AMOUNT TO WS-CTL-CONTROL-AMOUNT.
+010142     SET CONTROL-TOTALS-FOUND TO TRUE.
+010143     CLOSE CTLIN.
+010144 1600-EXIT.
+010145     EXIT.
+010146*
+010090******************************************************************
+010100* 2000-PROCESS-EXTRACT  -  DRIVE ONE OR MORE SOURCE EXTRACTS INTO  *
+010100*                          THE SAME TRANOUT.  WITH NO EXTLIST,     *
+010100*                          THIS IS THE ORIGINAL SINGLE-SOURCE      *
+010100*                          TRANIN RUN.  WITH AN EXTLIST, EACH      *
+010100*                          ENTRY'S DDNAME IS OPENED IN TURN AND    *
+010100*                          RECONCILED AGAINST ITS OWN CTLIN        *
+010100*                          RECORD (2060-RECONCILE-SOURCE).         *
+010200******************************************************************
+010300 2000-PROCESS-EXTRACT.
+010310     OPEN INPUT EXTLIST.
+010320     IF EXTLIST-OK
+010330         PERFORM 2010-READ-EXTLIST      THRU 2010-EXIT
+010340         PERFORM 2020-PROCESS-ONE-FEED  THRU 2020-EXIT
+010350             UNTIL EXTLIST-EOF
+010360         CLOSE EXTLIST
+010370     ELSE
+010380         MOVE 'TRANIN' TO WS-TRANIN-DDNAME
+010390         MOVE SPACES   TO WS-CURRENT-SOURCE-CODE
+010395         PERFORM 2030-RUN-ONE-SOURCE THRU 2030-EXIT
+010396     END-IF.
+010900 2000-EXIT.
+011000     EXIT.
+011100*
+011110 2010-READ-EXTLIST.
+011120     READ EXTLIST
+011130         AT END
+011140             GO TO 2010-EXIT
+011150     END-READ.
+011160     MOVE EXTLIST-REC TO DL100-EXTLIST-RECORD.
+011170 2010-EXIT.
+011180     EXIT.
+011190*
+011195 2020-PROCESS-ONE-FEED.
+011196     MOVE DL100-EX-DDNAME      TO WS-TRANIN-DDNAME.
+011197     MOVE DL100-EX-SOURCE-CODE TO WS-CURRENT-SOURCE-CODE.
+011198     PERFORM 2030-RUN-ONE-SOURCE THRU 2030-EXIT.
+011199     PERFORM 2010-READ-EXTLIST  THRU 2010-EXIT.
+011200 2020-EXIT.
+011210     EXIT.
+011220*
+011230 2030-RUN-ONE-SOURCE.
+011240     MOVE 0   TO WS-SOURCE-RECORDS-READ.
+011250     MOVE 0   TO WS-SOURCE-RECORDS-WRITTEN.
+011260     MOVE 0   TO WS-SOURCE-AMOUNT-TOTAL.
+011270     MOVE 'N' TO WS-TRANIN-EOF-SW.
+011280     OPEN INPUT TRANIN.
+011290     IF NOT TRANIN-OK
+011300         DISPLAY 'HELLO6 - UNABLE TO OPEN TRANIN, STATUS = '
+011310             WS-TRANIN-STATUS ' DDNAME = ' WS-TRANIN-DDNAME
+011320         GO TO 2030-EXIT
+011330     END-IF.
+011340     PERFORM 2100-READ-TRANIN   THRU 2100-EXIT.
+011350     PERFORM 2200-WRITE-TRANOUT THRU 2200-EXIT
+011360         UNTIL TRANIN-AT-EOF.
+011370     CLOSE TRANIN.
+011380     IF MULTI-SOURCE-RUN
+011390         PERFORM 2060-RECONCILE-SOURCE THRU 2060-EXIT
+011400     END-IF.
+011410 2030-EXIT.
+011420     EXIT.
+011430*
+011200 2100-READ-TRANIN.
+011300     READ TRANIN
+011400         AT END
+011500             MOVE 'Y' TO WS-TRANIN-EOF-SW
+011600             GO TO 2100-EXIT
+011700     END-READ.
+011800     ADD 1 TO WS-RECORDS-READ.
+011810     ADD 1 TO WS-SOURCE-RECORDS-READ.
+011900     MOVE TRANIN-REC TO DL100-TRANS-RECORD.
+012000 2100-EXIT.
+012100     EXIT.
+012200*
+012300 2200-WRITE-TRANOUT.
+012310     IF SKIPPING-TO-CHECKPOINT
+012320         IF DL100-TR-KEY = WS-RESTART-KEY
+012330             MOVE 'N' TO WS-SKIP-SW
+012340         END-IF
+012350     ELSE
+012400         MOVE DL100-TRANS-RECORD TO TRANOUT-REC
+012500         WRITE TRANOUT-REC
+012600         ADD 1 TO WS-RECORDS-WRITTEN
+012605         ADD 1 TO WS-SOURCE-RECORDS-WRITTEN
+012606         ADD DL100-TR-AMOUNT TO WS-ACTUAL-AMOUNT-TOTAL
+012607         ADD DL100-TR-AMOUNT TO WS-SOURCE-AMOUNT-TOTAL
+012608         PERFORM 2250-WRITE-WHSEXT THRU 2250-EXIT
+012610         PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+012620     END-IF.
+012700     PERFORM 2100-READ-TRANIN THRU 2100-EXIT.
+012800 2200-EXIT.
+012900     EXIT.
+012900*
+012901******************************************************************
+012901* 2250-WRITE-WHSEXT  -  WRITE ONE COMMA-DELIMITED COPY OF THIS     *
+012901*                       TRANSACTION, WITH ITS AMOUNT DECODED TO A  *
+012901*                       SIGNED, POINTED DOLLAR FIGURE, TO THE      *
+012901*                       WAREHOUSE EXTRACT.  DL100-TR-AMOUNT IS A   *
+012901*                       PLAIN SIGNED NUMERIC FIELD IN TRANREC, NOT *
+012901*                       A ZONED OVERPUNCH FIELD LIKE AMTIN'S, SO   *
+012901*                       THERE IS NO OVERPUNCHED SIGN NIBBLE HERE   *
+012901*                       FOR THE F240-F249 DIGIT TABLE TO DECODE.   *
+012901*                       THE DECIMAL POINT IS HARD-CODED BELOW      *
+012901*                       RATHER THAN TAKEN FROM F239 - F239 IS      *
+012901*                       DRIVEN BY SIGNTAB, WHICH IS KEYED OFF THE  *
+012901*                       AMTIN FEED'S OWN SOURCE CODE AND HAS NO    *
+012901*                       RELATIONSHIP TO TRANREC, SO BORROWING IT   *
+012901*                       HERE WOULD TIE WHSEXT'S FORMATTING TO      *
+012901*                       WHICHEVER SIGNTAB ROW THE AMOUNT REPORT    *
+012901*                       LAST LOADED RATHER THAN TO TRANREC'S OWN   *
+012901*                       DATA.                                     *
+012901******************************************************************
+012901 2250-WRITE-WHSEXT.
+012901     IF DL100-TR-AMOUNT < 0
+012901         MULTIPLY DL100-TR-AMOUNT BY -1 GIVING WS-WH-ABS-AMOUNT
+012901         MOVE 'DB' TO WS-WH-CR-DB
+012901     ELSE
+012901         MOVE DL100-TR-AMOUNT TO WS-WH-ABS-AMOUNT
+012901         MOVE 'CR' TO WS-WH-CR-DB
+012901     END-IF.
+012901     MOVE SPACES TO WS-WH-AMOUNT-EDITED.
+012901     STRING WS-WH-DOLLARS        DELIMITED BY SIZE
+012901            '.'                  DELIMITED BY SIZE
+012901            WS-WH-CENTS          DELIMITED BY SIZE
+012901       INTO WS-WH-AMOUNT-EDITED.
+012901     MOVE SPACES TO WS-WH-RECORD-WORK.
+012901     STRING DL100-TR-SOURCE-CODE  DELIMITED BY SIZE
+012901            ','                   DELIMITED BY SIZE
+012901            DL100-TR-SEQUENCE-NO  DELIMITED BY SIZE
+012901            ','                   DELIMITED BY SIZE
+012901            DL100-TR-ACCOUNT-NO   DELIMITED BY SIZE
+012901            ','                   DELIMITED BY SIZE
+012901            DL100-TR-TRANS-DATE   DELIMITED BY SIZE
+012901            ','                   DELIMITED BY SIZE
+012901            DL100-TR-TRANS-TYPE   DELIMITED BY SIZE
+012901            ','                   DELIMITED BY SIZE
+012901            WS-WH-AMOUNT-EDITED   DELIMITED BY SPACE
+012901            ','                   DELIMITED BY SIZE
+012901            WS-WH-CR-DB           DELIMITED BY SIZE
+012901       INTO WS-WH-RECORD-WORK.
+012901     MOVE WS-WH-RECORD-WORK TO WHSEXT-REC.
+012901     WRITE WHSEXT-REC.
+012901 2250-EXIT.
+012901     EXIT.
+012901*
+012901******************************************************************
+012901* 2060-RECONCILE-SOURCE  -  FIND THIS FEED'S CONTROL RECORD IN     *
+012901*                           CTLIN BY SOURCE CODE AND TIE ITS       *
+012901*                           RECORD COUNT AND AMOUNT TOTAL TO WHAT  *
+012901*                           WAS ACTUALLY READ FROM THAT FEED.      *
+012901******************************************************************
+012901 2060-RECONCILE-SOURCE.
+012901     OPEN INPUT CTLIN.
+012901     IF NOT CTLIN-OK
+012901         DISPLAY 'HELLO6 - NO CONTROL FILE SUPPLIED, SOURCE '
+012901             WS-CURRENT-SOURCE-CODE ' NOT RECONCILED'
+012901         GO TO 2060-EXIT
+012901     END-IF.
+012901     PERFORM 2070-READ-CTLIN THRU 2070-EXIT.
+012901     PERFORM 2070-READ-CTLIN THRU 2070-EXIT
+012901         UNTIL CTLIN-EOF
+012901            OR DL100-CT-SOURCE-CODE = WS-CURRENT-SOURCE-CODE.
+012901     IF CTLIN-EOF
+012901         DISPLAY 'HELLO6 - NO CONTROL RECORD FOUND FOR SOURCE '
+012901             WS-CURRENT-SOURCE-CODE
+012901     ELSE
+012901         IF WS-SOURCE-RECORDS-WRITTEN NOT = DL100-CT-CONTROL-COUNT
+012901             DISPLAY 'HELLO6 - CONTROL BREAK - SOURCE '
+012901                 WS-CURRENT-SOURCE-CODE ' RECORD COUNT '
+012901                 WS-SOURCE-RECORDS-WRITTEN ' DOES NOT TIE TO '
+012901                 DL100-CT-CONTROL-COUNT
+012901             MOVE 0016 TO DL100-RETURN-CODE
+012901         END-IF
+012901         IF WS-SOURCE-AMOUNT-TOTAL NOT = DL100-CT-CONTROL-AMOUNT
+012901             DISPLAY 'HELLO6 - CONTROL BREAK - SOURCE '
+012901                 WS-CURRENT-SOURCE-CODE ' AMOUNT TOTAL '
+012901                 WS-SOURCE-AMOUNT-TOTAL ' DOES NOT TIE TO '
+012901                 DL100-CT-CONTROL-AMOUNT
+012901             MOVE 0016 TO DL100-RETURN-CODE
+012901         END-IF
+012901     END-IF.
+012901     CLOSE CTLIN.
+012901 2060-EXIT.
+012901     EXIT.
+012901*
+012901 2070-READ-CTLIN.
+012901     READ CTLIN
+012901         AT END
+012901             SET CTLIN-EOF TO TRUE
+012901             GO TO 2070-EXIT
+012901     END-READ.
+012901     MOVE CTLIN-REC TO DL100-CONTROL-RECORD.
+012901 2070-EXIT.
+012901     EXIT.
+012901*
+012901******************************************************************
+012902* 4000-WRITE-CHECKPOINT  -  EVERY WS-CKPT-EVERY RECORDS, DROP A   *
+012903*                           CHECKPOINT SO A RESTART NEED NOT      *
+012904*                           REPROCESS THE WHOLE FILE              *
+012905******************************************************************
+012906 4000-WRITE-CHECKPOINT.
+012907     ADD 1 TO WS-CKPT-COUNTER.
+012908     IF WS-CKPT-COUNTER < WS-CKPT-EVERY
+012909         GO TO 4000-EXIT
+012910     END-IF.
+012911     MOVE 0                      TO WS-CKPT-COUNTER.
+012912     MOVE DL100-TR-SOURCE-CODE   TO DL100-CP-SOURCE-CODE.
+012913     MOVE DL100-TR-SEQUENCE-NO   TO DL100-CP-SEQUENCE-NO.
+012914     MOVE WS-RECORDS-READ        TO DL100-CP-RECORDS-READ.
+012915     MOVE WS-RECORDS-WRITTEN     TO DL100-CP-RECORDS-WRITTEN.
+012916     MOVE WS-ACTUAL-AMOUNT-TOTAL TO DL100-CP-AMOUNT-TOTAL.
+012916     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+012917     ACCEPT WS-CURRENT-TIME FROM TIME.
+012918     MOVE WS-CURRENT-DATE        TO DL100-CP-CHECKPOINT-DATE.
+012919     MOVE WS-CURRENT-TIME        TO DL100-CP-CHECKPOINT-TIME.
+012920     MOVE DL100-CHECKPOINT-RECORD TO CHKPTOUT-REC.
+012921     WRITE CHKPTOUT-REC.
+012922 4000-EXIT.
+012923     EXIT.
+012924*
+012910******************************************************************
+012920* 6000-AMOUNT-REPORT  -  DECODE THE OVERPUNCHED SIGN ON EACH      *
+012930*                        AMOUNT AND PRINT IT WITH A CR/DB         *
+012940*                        INDICATOR                                *
+012950******************************************************************
+012960 6000-AMOUNT-REPORT.
+012970     OPEN INPUT  AMTIN.
+012980     IF NOT AMTIN-OK
+012990         DISPLAY 'HELLO6 - UNABLE TO OPEN AMTIN, STATUS = '
+013000             WS-AMTIN-STATUS
+013010         GO TO 6000-EXIT
+013020     END-IF.
+013030     OPEN OUTPUT AMTRPT.
+013040     IF NOT AMTRPT-OK
+013050         DISPLAY 'HELLO6 - UNABLE TO OPEN AMTRPT, STATUS = '
+013060             WS-AMTRPT-STATUS
+013070         CLOSE AMTIN
+013080         GO TO 6000-EXIT
+013090     END-IF.
+013100     PERFORM 6100-READ-AMTIN   THRU 6100-EXIT.
+013110     PERFORM 6200-PRINT-AMOUNT THRU 6200-EXIT
+013120         UNTIL AMTIN-AT-EOF.
+013130     CLOSE AMTIN.
+013140     CLOSE AMTRPT.
+013150 6000-EXIT.
+013160     EXIT.
+013170*
+013180 6100-READ-AMTIN.
+013190     READ AMTIN
+013200         AT END
+013210             MOVE 'Y' TO WS-AMTIN-EOF-SW
+013220             GO TO 6100-EXIT
+013230     END-READ.
+013240     ADD 1 TO WS-AMOUNTS-READ.
+013250     MOVE AMTIN-REC TO DL100-AMOUNT-RECORD.
+013260 6100-EXIT.
+013270     EXIT.
+013280*
+013290 6200-PRINT-AMOUNT.
+013295     PERFORM 7000-LOAD-SIGN-TABLE THRU 7000-EXIT.
+013296     IF SIGNTAB-MATCHED
+013297         PERFORM 7300-DECODE-VIA-SIGNTAB THRU 7300-EXIT
+013298     ELSE
+013300         IF DL100-AM-LAST-DIGIT IS NEGATIVE
+013310             SET AMOUNT-IS-NEGATIVE TO TRUE
+013320             COMPUTE WS-AMT-ABS-DIGIT = DL100-AM-LAST-DIGIT * -1
+013330             MOVE 'DB'               TO WS-AMT-CR-DB
+013340         ELSE
+013350             SET AMOUNT-IS-POSITIVE TO TRUE
+013360             MOVE DL100-AM-LAST-DIGIT TO WS-AMT-ABS-DIGIT
+013370             MOVE 'CR'               TO WS-AMT-CR-DB
+013380         END-IF
+013385     END-IF.
+013390     EVALUATE WS-AMT-ABS-DIGIT
+013400         WHEN 0  MOVE F240 TO WS-AMT-LAST-CHAR
+013410         WHEN 1  MOVE F241 TO WS-AMT-LAST-CHAR
+013420         WHEN 2  MOVE F242 TO WS-AMT-LAST-CHAR
+013430         WHEN 3  MOVE F243 TO WS-AMT-LAST-CHAR
+013440         WHEN 4  MOVE F244 TO WS-AMT-LAST-CHAR
+013450         WHEN 5  MOVE F245 TO WS-AMT-LAST-CHAR
+013460         WHEN 6  MOVE F246 TO WS-AMT-LAST-CHAR
+013470         WHEN 7  MOVE F247 TO WS-AMT-LAST-CHAR
+013480         WHEN 8  MOVE F248 TO WS-AMT-LAST-CHAR
+013490         WHEN 9  MOVE F249 TO WS-AMT-LAST-CHAR
+013500     END-EVALUATE.
+013510     STRING DL100-AM-DOLLARS     DELIMITED BY SIZE
+013520            F239                 DELIMITED BY SIZE
+013530            DL100-AM-TENS-CENTS  DELIMITED BY SIZE
+013540            WS-AMT-LAST-CHAR     DELIMITED BY SIZE
+013550       INTO WS-AMT-EDITED.
+013560     MOVE SPACES             TO AMTRPT-REC.
+013570     STRING DL100-AM-ACCOUNT-NO DELIMITED BY SIZE
+013580            '  '               DELIMITED BY SIZE
+013590            WS-AMT-EDITED       DELIMITED BY SIZE
+013600            '  '               DELIMITED BY SIZE
+013610            WS-AMT-CR-DB        DELIMITED BY SIZE
+013620       INTO AMTRPT-REC.
+013630     WRITE AMTRPT-REC.
+013640     PERFORM 6100-READ-AMTIN THRU 6100-EXIT.
+013650 6200-EXIT.
+013660     EXIT.
+013670*
+013661******************************************************************
+013662* 7000-LOAD-SIGN-TABLE  -  LOOK UP THE DIGIT/OVERPUNCH TABLE FOR  *
+013663*                         THIS RECORD'S FEED-SOURCE IN SIGNTAB    *
+013664*                         AND APPLY IT OVER F239-F249.  WHEN THE  *
+013665*                         SOURCE HASN'T CHANGED SINCE THE LAST    *
+013666*                         RECORD THE CURRENT TABLE IS LEFT ALONE. *
+013667*                         WHEN SIGNTAB HAS NO MATCHING ENTRY FOR  *
+013667*                         THE NEW SOURCE, F240-F249/F239 ARE      *
+013667*                         RESTORED TO THE ORIGINAL HARD-CODED     *
+013667*                         DEFAULTS (7250-RESTORE-DEFAULT-TABLE)   *
+013667*                         RATHER THAN LEFT HOLDING WHATEVER A     *
+013667*                         DIFFERENT, EARLIER FEED'S ROW WROTE     *
+013668*                         INTO THEM, AND SIGNTAB-MATCHED STAYS    *
+013669*                         OFF SO 6200-PRINT-AMOUNT FALLS BACK TO  *
+013669*                         THE RUNTIME'S OWN EBCDIC OVERPUNCH      *
+013669*                         DECODE.                                 *
+013670******************************************************************
+013670 7000-LOAD-SIGN-TABLE.
+013671     IF DL100-AM-FEED-SOURCE = WS-LAST-LOADED-FEED
+013672         GO TO 7000-EXIT
+013673     END-IF.
+013674     MOVE DL100-AM-FEED-SOURCE TO WS-LAST-LOADED-FEED.
+013674     MOVE 'N' TO WS-SIGNTAB-MATCHED-SW.
+013675     OPEN INPUT SIGNTAB.
+013676     IF NOT SIGNTAB-OK
+013676         PERFORM 7250-RESTORE-DEFAULT-TABLE THRU 7250-EXIT
+013677         GO TO 7000-EXIT
+013678     END-IF.
+013679     PERFORM 7100-READ-SIGNTAB THRU 7100-EXIT.
+013680     PERFORM 7100-READ-SIGNTAB THRU 7100-EXIT
+013681         UNTIL SIGNTAB-EOF
+013682            OR DL100-ST-FEED-SOURCE = WS-LAST-LOADED-FEED.
+013683     IF NOT SIGNTAB-EOF
+013683         SET SIGNTAB-MATCHED TO TRUE
+013684         PERFORM 7200-APPLY-SIGN-TABLE THRU 7200-EXIT
+013684     ELSE
+013684         PERFORM 7250-RESTORE-DEFAULT-TABLE THRU 7250-EXIT
+013685     END-IF.
+013686     CLOSE SIGNTAB.
+013687 7000-EXIT.
+013688     EXIT.
+013689*
+013690 7100-READ-SIGNTAB.
+013691     READ SIGNTAB
+013692         AT END
+013693             SET SIGNTAB-EOF TO TRUE
+013694             GO TO 7100-EXIT
+013695     END-READ.
+013696     MOVE SIGNTAB-REC TO DL100-SIGNTAB-RECORD.
+013697 7100-EXIT.
+013698     EXIT.
+013699*
+013700 7200-APPLY-SIGN-TABLE.
+013701     PERFORM 7210-APPLY-ONE-DIGIT THRU 7210-EXIT
+013702         VARYING WS-SIGNTAB-SUB FROM 1 BY 1
+013703             UNTIL WS-SIGNTAB-SUB > 10.
+013704     MOVE DL100-ST-DECIMAL-CHAR TO F239.
+013705 7200-EXIT.
+013706     EXIT.
+013707*
+013708 7210-APPLY-ONE-DIGIT.
+013709     EVALUATE WS-SIGNTAB-SUB
+013710         WHEN 1  MOVE DL100-ST-DIGIT(1)  TO F240
+013711         WHEN 2  MOVE DL100-ST-DIGIT(2)  TO F241
+013712         WHEN 3  MOVE DL100-ST-DIGIT(3)  TO F242
+013713         WHEN 4  MOVE DL100-ST-DIGIT(4)  TO F243
+013714         WHEN 5  MOVE DL100-ST-DIGIT(5)  TO F244
+013715         WHEN 6  MOVE DL100-ST-DIGIT(6)  TO F245
+013716         WHEN 7  MOVE DL100-ST-DIGIT(7)  TO F246
+013717         WHEN 8  MOVE DL100-ST-DIGIT(8)  TO F247
+013718         WHEN 9  MOVE DL100-ST-DIGIT(9)  TO F248
+013719         WHEN 10 MOVE DL100-ST-DIGIT(10) TO F249
+013720     END-EVALUATE.
+013721 7210-EXIT.
+013722     EXIT.
+013723*
+013723******************************************************************
+013723* 7250-RESTORE-DEFAULT-TABLE  -  PUT F240-F249/F239 BACK TO THE   *
+013723*                         ORIGINAL HARD-CODED DIGITS/DECIMAL      *
+013723*                         POINT.  CALLED WHENEVER THE CURRENT     *
+013723*                         FEED-SOURCE HAS NO MATCHING SIGNTAB     *
+013723*                         ROW, SO A PRIOR FEED'S OVERRIDE DOES    *
+013723*                         NOT BLEED INTO THIS FEED'S OUTPUT.      *
+013723******************************************************************
+013723 7250-RESTORE-DEFAULT-TABLE.
+013723     MOVE WS-DEFAULT-F240 TO F240.
+013723     MOVE WS-DEFAULT-F241 TO F241.
+013723     MOVE WS-DEFAULT-F242 TO F242.
+013723     MOVE WS-DEFAULT-F243 TO F243.
+013723     MOVE WS-DEFAULT-F244 TO F244.
+013723     MOVE WS-DEFAULT-F245 TO F245.
+013723     MOVE WS-DEFAULT-F246 TO F246.
+013723     MOVE WS-DEFAULT-F247 TO F247.
+013723     MOVE WS-DEFAULT-F248 TO F248.
+013723     MOVE WS-DEFAULT-F249 TO F249.
+013723     MOVE WS-DEFAULT-F239 TO F239.
+013723 7250-EXIT.
+013723     EXIT.
+013723*
+013723******************************************************************
+013723* 7300-DECODE-VIA-SIGNTAB  -  RECOVER THE DIGIT AND SIGN FROM THE  *
+013723*                         RAW LAST BYTE BY MATCHING IT AGAINST     *
+013723*                         THIS FEED'S OWN POSITIVE/NEGATIVE        *
+013723*                         OVERPUNCH-CHARACTER TABLES INSTEAD OF    *
+013723*                         THE RUNTIME'S STANDARD EBCDIC OVERPUNCH  *
+013723*                         RULES - THIS IS WHAT LETS A VENDOR FEED  *
+013723*                         WITH A NON-STANDARD SIGN SCHEME DECODE   *
+013723*                         CORRECTLY.                               *
+013723******************************************************************
+013723 7300-DECODE-VIA-SIGNTAB.
+013723     MOVE 'N' TO WS-SD-FOUND-SW.
+013723     PERFORM 7310-CHECK-ONE-DIGIT THRU 7310-EXIT
+013723         VARYING WS-SIGNTAB-SUB FROM 1 BY 1
+013723             UNTIL WS-SIGNTAB-SUB > 10 OR SD-FOUND.
+013723     IF NOT SD-FOUND
+013723         DISPLAY 'HELLO6 - OVERPUNCH CHARACTER NOT FOUND IN '
+013723             'SIGNTAB FOR FEED ' DL100-AM-FEED-SOURCE
+013723             ', DEFAULTING TO ZERO/POSITIVE'
+013723         SET AMOUNT-IS-POSITIVE TO TRUE
+013723         MOVE 0 TO WS-AMT-ABS-DIGIT
+013723         MOVE 'CR' TO WS-AMT-CR-DB
+013723     END-IF.
+013723 7300-EXIT.
+013723     EXIT.
+013723*
+013723 7310-CHECK-ONE-DIGIT.
+013723     IF DL100-AM-LAST-BYTE = DL100-ST-POS-CHAR(WS-SIGNTAB-SUB)
+013723         SET AMOUNT-IS-POSITIVE TO TRUE
+013723         COMPUTE WS-AMT-ABS-DIGIT = WS-SIGNTAB-SUB - 1
+013723         MOVE 'CR' TO WS-AMT-CR-DB
+013723         SET SD-FOUND TO TRUE
+013723     ELSE
+013723         IF DL100-AM-LAST-BYTE = DL100-ST-NEG-CHAR(WS-SIGNTAB-SUB)
+013723             SET AMOUNT-IS-NEGATIVE TO TRUE
+013723             COMPUTE WS-AMT-ABS-DIGIT = WS-SIGNTAB-SUB - 1
+013723             MOVE 'DB' TO WS-AMT-CR-DB
+013723             SET SD-FOUND TO TRUE
+013723         END-IF
+013723     END-IF.
+013723 7310-EXIT.
+013723     EXIT.
+013723*
+013671******************************************************************
+013672* 8000-RECONCILE  -  TIE THE ACTUAL RECORD COUNT AND DOLLAR       *
+013673*                    TOTAL BACK TO THE SUPPLIED CONTROL TOTALS.   *
+013673*                    A MULTI-SOURCE RUN RECONCILES EACH FEED AS    *
+013673*                    IT IS PROCESSED (2060-RECONCILE-SOURCE) AND   *
+013673*                    HAS NOTHING LEFT TO DO HERE.                  *
+013674******************************************************************
+013675 8000-RECONCILE.
+013675     IF MULTI-SOURCE-RUN
+013675         GO TO 8000-EXIT
+013675     END-IF.
+013676     IF NOT CONTROL-TOTALS-FOUND
+013677         GO TO 8000-EXIT
+013678     END-IF.
+013679     IF WS-RECORDS-WRITTEN NOT = WS-CTL-CONTROL-COUNT
+013680         DISPLAY 'HELLO6 - CONTROL BREAK - RECORD COUNT '
+013681             WS-RECORDS-WRITTEN ' DOES NOT TIE TO CONTROL '
+013682             WS-CTL-CONTROL-COUNT
+013683         MOVE 0016 TO DL100-RETURN-CODE
+013684     END-IF.
+013685     IF WS-ACTUAL-AMOUNT-TOTAL NOT = WS-CTL-CONTROL-AMOUNT
+013686         DISPLAY 'HELLO6 - CONTROL BREAK - AMOUNT TOTAL '
+013687             WS-ACTUAL-AMOUNT-TOTAL ' DOES NOT TIE TO CONTROL '
+013688             WS-CTL-CONTROL-AMOUNT
+013689         MOVE 0016 TO DL100-RETURN-CODE
+013690     END-IF.
+013691 8000-EXIT.
+013692     EXIT.
+013693*
+013680******************************************************************
+013690* 8500-WRITE-AUDIT  -  APPEND ONE AUDIT-TRAIL RECORD FOR THIS RUN *
+013700******************************************************************
+013710 8500-WRITE-AUDIT.
+013720     OPEN EXTEND AUDTRL.
+013730     IF NOT AUDTRL-OK
+013740         DISPLAY 'HELLO6 - UNABLE TO OPEN AUDTRL, STATUS = '
+013750             WS-AUDTRL-STATUS
+013760         GO TO 8500-EXIT
+013770     END-IF.
+013780     MOVE DL100-JOB-NAME       TO DL100-AU-JOB-NAME.
+013790     MOVE DL100-RUN-DATE       TO DL100-AU-RUN-DATE.
+013800     MOVE DL100-RUN-TIME       TO DL100-AU-RUN-TIME.
+013810     MOVE WS-RUN-START-DATE    TO DL100-AU-START-DATE.
+013820     MOVE WS-RUN-START-TIME    TO DL100-AU-START-TIME.
+013830     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+013840     ACCEPT WS-CURRENT-TIME FROM TIME.
+013850     MOVE WS-CURRENT-DATE      TO DL100-AU-END-DATE.
+013860     MOVE WS-CURRENT-TIME      TO DL100-AU-END-TIME.
+013870     MOVE WS-RECORDS-READ      TO DL100-AU-RECORDS-READ.
+013880     MOVE WS-RECORDS-WRITTEN   TO DL100-AU-RECORDS-WRITTEN.
+013890     MOVE DL100-RETURN-CODE    TO DL100-AU-RETURN-CODE.
+013900     MOVE DL100-AUDIT-RECORD   TO AUDTRL-REC.
+013910     WRITE AUDTRL-REC.
+013920     CLOSE AUDTRL.
+013930 8500-EXIT.
+013940     EXIT.
+013950*
+013000******************************************************************
+013100* 9999-TERMINATE  -  CLOSE FILES AND REPORT COUNTS.  TRANOUT/       *
+013150*                    CHKPTOUT/WHSEXT ARE ONLY CLOSED WHEN           *
+013160*                    OUTPUT-FILES-OPEN - 1570-OPEN-OUTPUT-FILES     *
+013170*                    SETS IT ONLY AFTER ALL THREE OPEN SUCCESSFULLY,*
+013180*                    SO A CONFLICT ABORT OR A FAILED OPEN NEVER     *
+013190*                    LEAVES THIS PARAGRAPH CLOSING A FILE THAT WAS  *
+013195*                    NEVER OPENED.                                  *
+013200******************************************************************
+013300 9999-TERMINATE.
+013500     IF OUTPUT-FILES-OPEN
+013510         CLOSE TRANOUT
+013515         CLOSE CHKPTOUT
+013520         CLOSE WHSEXT
+013525     END-IF.
+013600     DISPLAY 'HELLO6 - RECORDS READ    = ' WS-RECORDS-READ.
+013700     DISPLAY 'HELLO6 - RECORDS WRITTEN = ' WS-RECORDS-WRITTEN.
+013750     DISPLAY 'HELLO6 - FINAL RETURN CODE = ' DL100-RETURN-CODE.
+013760     MOVE DL100-RETURN-CODE TO RETURN-CODE.
+013800     DISPLAY 'HELLO6 - DAILY EXTRACT PROCESSING COMPLETE'.
+013900 9999-EXIT.
+014000     EXIT.
