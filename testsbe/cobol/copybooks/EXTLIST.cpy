@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    EXTLIST  -  DAILY SOURCE-EXTRACT LIST RECORD                 *
+000400*                                                                *
+000500*    ONE RECORD PER UPSTREAM EXTRACT TO BE MERGED INTO THIS      *
+000600*    RUN'S TRANOUT.  EACH ENTRY NAMES THE SOURCE'S DDNAME SO     *
+000700*    HELLO6 CAN ASSIGN TRANIN TO IT DYNAMICALLY AND CARRIES THE  *
+000800*    SOURCE CODE USED TO FIND THAT SOURCE'S OWN CONTROL RECORD   *
+000900*    IN CTLIN.                                                   *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       BY    DESCRIPTION                                *
+001300*    ---------- ----- -------------------------------------      *
+001400*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001500*                                                                *
+001600******************************************************************
+001700 01  DL100-EXTLIST-RECORD.
+001800     05  DL100-EX-SOURCE-CODE        PIC X(04).
+001900     05  DL100-EX-DDNAME             PIC X(08).
+002000     05  FILLER                      PIC X(68).
