@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*                                                                *
+000300*    COPY1  -  STANDARD JOB-HEADER RECORD                       *
+000400*                                                                *
+000500*    COMMON START-OF-JOB / END-OF-JOB IDENTIFICATION BLOCK,     *
+000600*    INCLUDED BY EVERY PROGRAM IN THE DAILY BATCH SUITE SO      *
+000700*    A RUN CAN ALWAYS BE IDENTIFIED FROM THE JOB LOG BY NAME,   *
+000800*    RUN DATE, RUN TIME, SUBMITTER AND FINAL RETURN CODE.       *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                      *
+001100*    DATE       BY    DESCRIPTION                               *
+001200*    ---------- ----- -------------------------------------     *
+001300*    2026-08-09 DLM   ORIGINAL COPYBOOK.                        *
+001400*                                                                *
+001500******************************************************************
+001600 01  DL100-JOB-HEADER.
+001700     05  DL100-JOB-NAME              PIC X(08).
+001800     05  DL100-RUN-DATE              PIC X(08).
+001900     05  DL100-RUN-TIME              PIC X(08).
+002000     05  DL100-OPERATOR-ID           PIC X(08).
+002100     05  DL100-RETURN-CODE           PIC 9(04).
