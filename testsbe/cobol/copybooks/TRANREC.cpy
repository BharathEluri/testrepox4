@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    TRANREC  -  DAILY TRANSACTION EXTRACT RECORD                *
+000400*                                                                *
+000500*    80-BYTE FIXED RECORD LAYOUT FOR THE DAILY TRANSACTION       *
+000600*    EXTRACT READ AND WRITTEN BY HELLO6.                         *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       BY    DESCRIPTION                                *
+001000*    ---------- ----- -------------------------------------      *
+001100*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001200*                                                                *
+001300******************************************************************
+001400 01  DL100-TRANS-RECORD.
+001500     05  DL100-TR-KEY.
+001600         10  DL100-TR-SOURCE-CODE    PIC X(04).
+001700         10  DL100-TR-SEQUENCE-NO    PIC 9(08).
+001800     05  DL100-TR-ACCOUNT-NO         PIC X(10).
+001900     05  DL100-TR-TRANS-DATE         PIC X(08).
+002000     05  DL100-TR-TRANS-TYPE         PIC X(02).
+002100     05  DL100-TR-AMOUNT             PIC S9(9)V99.
+002200     05  FILLER                      PIC X(37).
