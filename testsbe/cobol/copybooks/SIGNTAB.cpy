@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    SIGNTAB  -  OVERPUNCH SIGN-DECODE PARAMETER RECORD           *
+000400*                                                                *
+000500*    ONE RECORD PER FEED-SOURCE.  LETS OPERATIONS ADD OR CHANGE  *
+000600*    A VENDOR'S DIGIT/OVERPUNCH TABLE WITHOUT A PROGRAM CHANGE.  *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       BY    DESCRIPTION                                *
+001000*    ---------- ----- -------------------------------------      *
+001100*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001150*    2026-08-09 DLM   ADDED THE POSITIVE/NEGATIVE OVERPUNCH-CHAR  *
+001160*                     TABLES SO A FEED WHOSE LAST BYTE ISN'T IN   *
+001170*                     STANDARD EBCDIC OVERPUNCH CAN STILL HAVE ITS*
+001180*                     SIGN AND DIGIT RECOVERED - PREVIOUSLY THIS  *
+001190*                     RECORD ONLY RELABELLED THE DISPLAY DIGITS   *
+001200*                     AFTER THE RUNTIME HAD ALREADY DECODED THEM. *
+001300******************************************************************
+001400 01  DL100-SIGNTAB-RECORD.
+001500     05  DL100-ST-FEED-SOURCE        PIC X(04).
+001600     05  DL100-ST-DIGITS.
+001700         10  DL100-ST-DIGIT          PIC X(01)  OCCURS 10 TIMES.
+001750     05  DL100-ST-OVERPUNCH-CHARS.
+001760         10  DL100-ST-POS-CHAR       PIC X(01)  OCCURS 10 TIMES.
+001770         10  DL100-ST-NEG-CHAR       PIC X(01)  OCCURS 10 TIMES.
+001800     05  DL100-ST-DECIMAL-CHAR       PIC X(01).
+001900     05  FILLER                      PIC X(45).
