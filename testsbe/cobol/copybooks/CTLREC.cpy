@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CTLREC  -  EXTERNAL CONTROL-TOTAL RECORD                    *
+000400*                                                                *
+000500*    SUPPLIED ALONGSIDE THE DAILY EXTRACT (A TRAILER CARD OR A   *
+000600*    SEPARATE CONTROL FILE) SO THE PROGRAM CAN TIE THE RECORD    *
+000700*    COUNT AND DOLLAR TOTAL IT ACTUALLY PROCESSED BACK TO WHAT   *
+000800*    THE UPSTREAM SYSTEM SAYS IT SENT.                           *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       BY    DESCRIPTION                                *
+001200*    ---------- ----- -------------------------------------      *
+001300*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001400*                                                                *
+001500******************************************************************
+001600 01  DL100-CONTROL-RECORD.
+001700     05  DL100-CT-SOURCE-CODE        PIC X(04).
+001800     05  DL100-CT-CONTROL-COUNT      PIC 9(09).
+001900     05  DL100-CT-CONTROL-AMOUNT     PIC S9(11)V99.
+002000     05  FILLER                      PIC X(54).
