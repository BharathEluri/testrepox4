@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*                                                                *
+000300*    AMTREC  -  ZONED-DECIMAL SIGNED AMOUNT RECORD                *
+000400*                                                                *
+000500*    80-BYTE RECORD CARRYING ONE ZONED-DECIMAL DOLLAR AMOUNT     *
+000600*    WITH THE SIGN OVERPUNCHED ON THE LAST BYTE.  THE LAST       *
+000700*    BYTE IS ALSO REDEFINED AS A SIGNED ONE-DIGIT NUMERIC SO     *
+000800*    THE OVERPUNCH SIGN CAN BE RECOVERED BY THE RUNTIME'S OWN    *
+000900*    ZONED-DECIMAL RULES.                                       *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       BY    DESCRIPTION                                *
+001300*    ---------- ----- -------------------------------------      *
+001400*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001450*    2026-08-09 DLM   ADDED FEED-SOURCE CODE SO THE SIGN-DECODE  *
+001460*                     TABLE CAN BE SELECTED PER VENDOR FEED.     *
+001500*                                                                *
+001600******************************************************************
+001700 01  DL100-AMOUNT-RECORD.
+001750     05  DL100-AM-FEED-SOURCE        PIC X(04).
+001800     05  DL100-AM-ACCOUNT-NO         PIC X(10).
+001900     05  DL100-AM-AMOUNT-ZONED.
+002000         10  DL100-AM-DOLLARS        PIC X(09).
+002100         10  DL100-AM-TENS-CENTS     PIC X(01).
+002200         10  DL100-AM-LAST-BYTE      PIC X(01).
+002300         10  DL100-AM-LAST-DIGIT
+002400             REDEFINES DL100-AM-LAST-BYTE
+002500                                     PIC S9(01).
+002600     05  FILLER                      PIC X(55).
