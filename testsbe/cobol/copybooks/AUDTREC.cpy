@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*                                                                *
+000300*    AUDTREC  -  DAILY RUN AUDIT-TRAIL RECORD                    *
+000400*                                                                *
+000500*    ONE RECORD IS APPENDED TO THE AUDIT-TRAIL FILE FOR EVERY    *
+000600*    RUN OF HELLO6 SO COMPLETION CAN BE CONFIRMED LONG AFTER     *
+000700*    THE JOB LOG HAS ROTATED.                                    *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       BY    DESCRIPTION                                *
+001100*    ---------- ----- -------------------------------------      *
+001200*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001300*                                                                *
+001400******************************************************************
+001500 01  DL100-AUDIT-RECORD.
+001600     05  DL100-AU-JOB-NAME           PIC X(08).
+001700     05  DL100-AU-RUN-DATE           PIC X(08).
+001800     05  DL100-AU-RUN-TIME           PIC X(08).
+001900     05  DL100-AU-START-TS.
+002000         10  DL100-AU-START-DATE     PIC 9(08).
+002100         10  DL100-AU-START-TIME     PIC 9(08).
+002200     05  DL100-AU-END-TS.
+002300         10  DL100-AU-END-DATE       PIC 9(08).
+002400         10  DL100-AU-END-TIME       PIC 9(08).
+002500     05  DL100-AU-RECORDS-READ       PIC 9(09).
+002600     05  DL100-AU-RECORDS-WRITTEN    PIC 9(09).
+002700     05  DL100-AU-RETURN-CODE        PIC 9(04).
+002800     05  FILLER                      PIC X(02).
