@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHKPTREC  -  CHECKPOINT RECORD                               *
+000400*                                                                *
+000500*    WRITTEN PERIODICALLY DURING THE DAILY EXTRACT RUN SO A      *
+000600*    RESTART CAN SKIP AHEAD TO THE LAST SUCCESSFULLY PROCESSED   *
+000700*    KEY INSTEAD OF REPROCESSING THE WHOLE FILE.                 *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       BY    DESCRIPTION                                *
+001100*    ---------- ----- -------------------------------------      *
+001200*    2026-08-09 DLM   ORIGINAL COPYBOOK.                         *
+001250*    2026-08-09 DLM   ADDED DL100-CP-AMOUNT-TOTAL SO A RESTART   *
+001260*                     CAN SEED THE RUNNING DOLLAR TOTAL AS WELL  *
+001270*                     AS THE RECORD COUNT - PREVIOUSLY ONLY THE  *
+001280*                     COUNT WAS CARRIED FORWARD, SO RECONCILING  *
+001290*                     A RESTARTED RUN AGAINST THE FULL-FILE      *
+001295*                     CONTROL AMOUNT ALWAYS FAILED.              *
+001300*                                                                *
+001400******************************************************************
+001500 01  DL100-CHECKPOINT-RECORD.
+001600     05  DL100-CP-LAST-KEY.
+001700         10  DL100-CP-SOURCE-CODE    PIC X(04).
+001800         10  DL100-CP-SEQUENCE-NO    PIC 9(08).
+001900     05  DL100-CP-RECORDS-READ       PIC 9(09).
+002000     05  DL100-CP-RECORDS-WRITTEN    PIC 9(09).
+002050     05  DL100-CP-AMOUNT-TOTAL       PIC S9(11)V99.
+002100     05  DL100-CP-CHECKPOINT-DATE    PIC 9(08).
+002200     05  DL100-CP-CHECKPOINT-TIME    PIC 9(08).
+002300     05  FILLER                      PIC X(21).
